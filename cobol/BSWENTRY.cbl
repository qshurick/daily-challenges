@@ -0,0 +1,159 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 BSWENTRY.
+       AUTHOR.                     QSHURICK.
+       DATE-WRITTEN.               08-09-2026.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    08-09-2026  QS  ORIGINAL VERSION.  ONLINE ENTRY/CORRECTION
+      *                    SCREEN FOR WS-A/WS-B PAIRS.  VALID PAIRS
+      *                    ARE APPENDED TO THE BSWIN QUEUE THAT
+      *                    BINARY-SWAP READS AT BATCH TIME, SO BAD
+      *                    INPUT IS CAUGHT HERE INSTEAD OF THERE.
+      *    08-09-2026  QS  SHORTENED THE LENGTH-MISMATCH MESSAGE -
+      *                    IT OVERFLOWED WS-MESSAGE AND WAS BEING
+      *                    SILENTLY TRUNCATED.  ADDED
+      *                    CHECK-ENTRY-TRAILING-RTN, MIRRORING
+      *                    BINARY-SWAP'S CHECK-TRAILING-RTN, SO DATA
+      *                    FOLLOWING AN EMBEDDED SPACE IN STRING A/B
+      *                    IS CAUGHT HERE INSTEAD OF BEING QUEUED AND
+      *                    ONLY LATER REJECTED BY THE BATCH RUN.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT BSW-INPUT-FILE   ASSIGN TO BSWIN
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  BSW-INPUT-FILE.
+           COPY BSWPAIR.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01 WS-ENTRY.
+          05 WS-ENT-PAIR-ID        PIC 9(06).
+          05 WS-ENT-A              PIC X(40).
+          05 WS-ENT-B              PIC X(40).
+       01 WS-VAR.
+          05 WS-LEN-A              PIC 9(02).
+          05 WS-LEN-B              PIC 9(02).
+          05 WS-CHK-INDEX          PIC 9(02).
+          05 WS-CHR-A              PIC X(1).
+          05 WS-CHR-B              PIC X(1).
+          05 WS-TRAIL-START        PIC 9(02).
+          05 WS-TRAIL-LEN          PIC 9(02).
+       01 WS-SWITCHES.
+          05 WS-DONE-SW            PIC X(1)         VALUE 'N'.
+             88 WS-DONE                              VALUE 'Y'.
+          05 WS-VALID-SW           PIC X(1)         VALUE 'Y'.
+             88 WS-ENTRY-VALID                       VALUE 'Y'.
+             88 WS-ENTRY-INVALID                     VALUE 'N'.
+       01 WS-MESSAGE                PIC X(40)        VALUE SPACES.
+      ******************************************************************
+       SCREEN                      SECTION.
+      ******************************************************************
+       01 BSW-ENTRY-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 01 COL 01 VALUE 'BINARY-SWAP PAIR ENTRY/MAINTENANCE'.
+          05 LINE 03 COL 01 VALUE 'PAIR ID (0 TO END) . . .'.
+          05 LINE 03 COL 30 PIC 9(06) USING WS-ENT-PAIR-ID.
+          05 LINE 04 COL 01 VALUE 'STRING A  . . . . . . . .'.
+          05 LINE 04 COL 30 PIC X(40) USING WS-ENT-A.
+          05 LINE 05 COL 01 VALUE 'STRING B  . . . . . . . .'.
+          05 LINE 05 COL 30 PIC X(40) USING WS-ENT-B.
+          05 LINE 07 COL 01 PIC X(40) FROM WS-MESSAGE.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+           OPEN EXTEND BSW-INPUT-FILE.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM ENTRY-LOOP-RTN UNTIL WS-DONE.
+           CLOSE BSW-INPUT-FILE.
+
+       MAIN-EXT.
+           STOP RUN.
+
+       ENTRY-LOOP-RTN.
+           MOVE SPACES TO WS-MESSAGE.
+           MOVE SPACES TO WS-ENT-A WS-ENT-B.
+           MOVE ZERO   TO WS-ENT-PAIR-ID.
+           DISPLAY BSW-ENTRY-SCREEN.
+           ACCEPT BSW-ENTRY-SCREEN.
+           IF WS-ENT-PAIR-ID = ZERO
+               SET WS-DONE TO TRUE
+           ELSE
+               PERFORM EDIT-ENTRY-RTN
+               IF WS-ENTRY-VALID
+                   PERFORM WRITE-ENTRY-RTN
+               ELSE
+                   DISPLAY WS-MESSAGE
+               END-IF
+           END-IF.
+
+       EDIT-ENTRY-RTN.
+           SET WS-ENTRY-VALID TO TRUE.
+           MOVE ZERO TO WS-LEN-A WS-LEN-B.
+           INSPECT WS-ENT-A TALLYING WS-LEN-A FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           INSPECT WS-ENT-B TALLYING WS-LEN-B FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           IF WS-LEN-A = ZERO OR WS-LEN-A NOT EQUAL WS-LEN-B
+               SET WS-ENTRY-INVALID TO TRUE
+               MOVE 'ERROR - A/B MUST BE EQUAL AND NONZERO'
+                   TO WS-MESSAGE
+           ELSE
+               PERFORM CHECK-ENTRY-CHR-RTN VARYING WS-CHK-INDEX
+     -             FROM 1 BY 1 UNTIL WS-CHK-INDEX > WS-LEN-A
+               IF WS-ENTRY-VALID
+                   PERFORM CHECK-ENTRY-TRAILING-RTN
+               END-IF
+           END-IF.
+
+       CHECK-ENTRY-CHR-RTN.
+           MOVE WS-ENT-A(WS-CHK-INDEX:1) TO WS-CHR-A.
+           MOVE WS-ENT-B(WS-CHK-INDEX:1) TO WS-CHR-B.
+           IF WS-CHR-A NOT = '0' AND WS-CHR-A NOT = '1'
+               IF WS-ENTRY-VALID
+                   SET WS-ENTRY-INVALID TO TRUE
+                   MOVE 'ERROR - STRING A MUST BE 0S AND 1S ONLY'
+                       TO WS-MESSAGE
+               END-IF
+           END-IF.
+           IF WS-CHR-B NOT = '0' AND WS-CHR-B NOT = '1'
+               IF WS-ENTRY-VALID
+                   SET WS-ENTRY-INVALID TO TRUE
+                   MOVE 'ERROR - STRING B MUST BE 0S AND 1S ONLY'
+                       TO WS-MESSAGE
+               END-IF
+           END-IF.
+
+       CHECK-ENTRY-TRAILING-RTN.
+           IF WS-LEN-A < 40
+               ADD 1 TO WS-LEN-A GIVING WS-TRAIL-START
+               SUBTRACT WS-LEN-A FROM 40 GIVING WS-TRAIL-LEN
+               IF WS-ENT-A(WS-TRAIL-START:WS-TRAIL-LEN) NOT = SPACES
+                   SET WS-ENTRY-INVALID TO TRUE
+                   MOVE 'ERROR - STRING A HAS DATA PAST A SPACE'
+                       TO WS-MESSAGE
+               END-IF
+           END-IF.
+           IF WS-ENTRY-VALID AND WS-LEN-B < 40
+               ADD 1 TO WS-LEN-B GIVING WS-TRAIL-START
+               SUBTRACT WS-LEN-B FROM 40 GIVING WS-TRAIL-LEN
+               IF WS-ENT-B(WS-TRAIL-START:WS-TRAIL-LEN) NOT = SPACES
+                   SET WS-ENTRY-INVALID TO TRUE
+                   MOVE 'ERROR - STRING B HAS DATA PAST A SPACE'
+                       TO WS-MESSAGE
+               END-IF
+           END-IF.
+
+       WRITE-ENTRY-RTN.
+           MOVE WS-ENT-PAIR-ID TO BSW-PAIR-ID.
+           MOVE WS-ENT-A       TO BSW-PAIR-A.
+           MOVE WS-ENT-B       TO BSW-PAIR-B.
+           WRITE BSW-PAIR-REC.
+           MOVE 'PAIR QUEUED FOR THE NEXT BATCH RUN' TO WS-MESSAGE.
