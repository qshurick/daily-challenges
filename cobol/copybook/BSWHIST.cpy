@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    BSWHIST  --  COMPARISON HISTORY RECORD (INDEXED/VSAM)
+      *    ONE RECORD PER PAIR PER RUN DATE, KEYED BY PAIR ID SO
+      *    THE PAIR'S PAST RESULTS CAN BE LOOKED UP DIRECTLY AND
+      *    ROLLED UP INTO MONTH-OVER-MONTH TREND REPORTS.
+      ******************************************************************
+       01  BSW-HIST-REC.
+           05  BSW-HIST-KEY.
+               10  BSW-HIST-PAIR-ID      PIC 9(06).
+               10  BSW-HIST-RUN-DATE     PIC 9(08).
+           05  BSW-HIST-PAIR-A           PIC X(40).
+           05  BSW-HIST-PAIR-B           PIC X(40).
+           05  BSW-HIST-DIFF             PIC 9(04).
+           05  BSW-HIST-RESULT-CD        PIC X(02).
+               88  BSW-HIST-ACCEPTED               VALUE '00'.
+               88  BSW-HIST-REJECTED               VALUE '99'.
