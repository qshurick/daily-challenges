@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    BSWPAIR  --  BINARY COMPARISON PAIR RECORD
+      *    ONE RECORD REPRESENTS ONE WS-A / WS-B PAIR TO BE RUN
+      *    THROUGH THE BINARY-SWAP COMPARISON LOGIC.
+      ******************************************************************
+       01  BSW-PAIR-REC.
+           05  BSW-PAIR-ID           PIC 9(06).
+           05  BSW-PAIR-A            PIC X(40).
+           05  BSW-PAIR-B            PIC X(40).
