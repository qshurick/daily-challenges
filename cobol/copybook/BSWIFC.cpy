@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    BSWIFC  --  DOWNSTREAM INTERFACE EXTRACT RECORD
+      *    ONE FIXED-FORMAT RECORD PER RUN, PICKED UP BY THE
+      *    SCHEDULING SYSTEM FOR THE DAY'S SWAP TOTALS.
+      ******************************************************************
+       01  BSW-IFC-REC.
+           05  BSW-IFC-RUN-DATE          PIC 9(08).
+           05  BSW-IFC-PAIR-COUNT        PIC 9(06).
+           05  BSW-IFC-TOTAL-SWAPS       PIC 9(08).
+           05  BSW-IFC-REJECT-COUNT      PIC 9(06).
