@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    BSWREJ  --  REJECTED COMPARISON PAIR RECORD
+      *    ONE RECORD PER PAIR THAT FAILED THE WS-A/WS-B EDIT IN
+      *    EDIT-PAIR-RTN, WITH A REASON CODE EXPLAINING WHY.
+      ******************************************************************
+       01  BSW-REJECT-REC.
+           05  BSW-REJ-PAIR-ID       PIC 9(06).
+           05  BSW-REJ-PAIR-A        PIC X(40).
+           05  BSW-REJ-PAIR-B        PIC X(40).
+           05  BSW-REJ-REASON-CD     PIC X(02).
+               88  BSW-REJ-LENGTH-MISMATCH     VALUE '01'.
+               88  BSW-REJ-INVALID-CHAR-A      VALUE '02'.
+               88  BSW-REJ-INVALID-CHAR-B      VALUE '03'.
+               88  BSW-REJ-NOT-CONVERTIBLE     VALUE '04'.
+           05  BSW-REJ-REASON-TXT    PIC X(30).
