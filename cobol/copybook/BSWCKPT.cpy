@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    BSWCKPT  --  BATCH CHECKPOINT/RESTART RECORD
+      *    HOLDS THE NUMBER OF THE LAST INPUT RECORD SUCCESSFULLY
+      *    PROCESSED SO A RESTARTED RUN CAN RESUME PAST IT INSTEAD
+      *    OF REPROCESSING THE WHOLE BSWIN FILE.  ALSO CARRIES THE
+      *    RUN TOTALS ACCUMULATED SO FAR SO THE REPORT TRAILER AND
+      *    INTERFACE EXTRACT STILL REFLECT THE WHOLE DAY'S WORK
+      *    AFTER A RESTART, NOT JUST THE RECORDS SEEN SINCE THEN.
+      ******************************************************************
+       01  BSW-CKPT-REC.
+           05  BSW-CKPT-JOB-ID       PIC X(08).
+           05  BSW-CKPT-RUN-DATE     PIC 9(08).
+           05  BSW-CKPT-LAST-REC-NO  PIC 9(08).
+           05  BSW-CKPT-REC-COUNT    PIC 9(06).
+           05  BSW-CKPT-TOTAL-DIFF   PIC 9(08).
+           05  BSW-CKPT-REJECT-COUNT PIC 9(06).
