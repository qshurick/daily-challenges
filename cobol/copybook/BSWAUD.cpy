@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    BSWAUD  --  COMPARISON RUN AUDIT RECORD
+      *    ONE RECORD PER PAIR PROCESSED, APPENDED TO THE RUNNING
+      *    AUDIT LOG SO AN AUDITOR CAN ANSWER WHAT WAS COMPARED ON
+      *    A GIVEN DATE AND WHO RAN IT.
+      ******************************************************************
+       01  BSW-AUDIT-REC.
+           05  BSW-AUD-RUN-DATE      PIC 9(08).
+           05  BSW-AUD-RUN-TIME      PIC 9(08).
+           05  BSW-AUD-OPERATOR-ID   PIC X(08).
+           05  BSW-AUD-PAIR-ID       PIC 9(06).
+           05  BSW-AUD-PAIR-A        PIC X(40).
+           05  BSW-AUD-PAIR-B        PIC X(40).
+           05  BSW-AUD-DIFF          PIC 9(04).
+           05  BSW-AUD-RESULT-CD     PIC X(02).
+               88  BSW-AUD-ACCEPTED             VALUE '00'.
+               88  BSW-AUD-REJECTED              VALUE '99'.
