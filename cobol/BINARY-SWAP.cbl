@@ -4,41 +4,454 @@
        PROGRAM-ID.                 BINARY-SWAP.
        AUTHOR.                     QSHURICK.
        DATE-WRITTEN.               06-11-2023.
-
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    06-11-2023  QS  ORIGINAL CONSOLE ACCEPT VERSION.
+      *    08-09-2026  QS  SWITCHED FROM CONSOLE ACCEPT TO A BATCH
+      *                    FILE OF WS-A/WS-B PAIRS, LOOPING THE
+      *                    CMP-CHR PROCESSING ONCE PER RECORD.
+      *    08-09-2026  QS  ADDED A RESULTS EXTRACT REPORT SHOWING
+      *                    EACH PAIR'S WS-DIFF PLUS A GRAND TOTAL
+      *                    AND RECORD COUNT FOR THE RUN.
+      *    08-09-2026  QS  ADDED EDIT-PAIR-RTN TO VALIDATE WS-A AND
+      *                    WS-B ARE EQUAL-LENGTH BINARY (0/1) STRINGS
+      *                    BEFORE COMPARING, ROUTING FAILURES TO A
+      *                    REJECT FILE WITH A REASON CODE.
+      *    08-09-2026  QS  ADDED PARITY-CHECK-RTN - WHEN WS-A AND
+      *                    WS-B DO NOT HAVE THE SAME COUNT OF 1S,
+      *                    NO SWAP SEQUENCE CAN CONVERT ONE TO THE
+      *                    OTHER, SO THE PAIR IS REJECTED AS NOT
+      *                    CONVERTIBLE RATHER THAN GIVEN A WS-DIFF.
+      *    08-09-2026  QS  WIDENED WS-A/WS-B TO PIC X(40) AND MADE
+      *                    THE CMP-CHR LOOP BOUND OFF THE VALIDATED
+      *                    PAIR LENGTH INSTEAD OF A HARDCODED 9, SO
+      *                    STRINGS LONGER THAN 10 CHARACTERS ARE
+      *                    COMPARED IN FULL.
+      *    08-09-2026  QS  ADDED AN AUDIT LOG - EVERY PAIR PROCESSED
+      *                    IS APPENDED TO BSWAUD WITH THE RUN DATE,
+      *                    TIME, OPERATOR ID, INPUTS AND RESULT.
+      *    08-09-2026  QS  ADDED CHECKPOINT/RESTART - THE LAST INPUT
+      *                    RECORD NUMBER SUCCESSFULLY PROCESSED IS
+      *                    SAVED TO BSWCKPT EVERY WS-CKPT-INTERVAL
+      *                    RECORDS SO A RESTARTED RUN PICKS UP PAST
+      *                    IT RATHER THAN FROM RECORD ONE.
+      *    08-09-2026  QS  ADDED BSWHIST, AN INDEXED HISTORY FILE OF
+      *                    PAST RESULTS KEYED BY PAIR ID AND RUN
+      *                    DATE, FOR DIRECT LOOKUP AND TREND
+      *                    REPORTING ON SWAP COUNTS AND REJECT RATES.
+      *    08-09-2026  QS  ADDED A FIXED-FORMAT BSWIFC EXTRACT, ONE
+      *                    RECORD PER RUN, FOR THE SCHEDULING SYSTEM
+      *                    TO LOAD THE DAY'S SWAP TOTALS.
+      *    08-09-2026  QS  CORRECTED THE WS-DIFF HALVING - IT WAS
+      *                    DIVIDING 2 BY WS-DIFF INSTEAD OF WS-DIFF
+      *                    BY 2.  ALSO CARRIED WS-REC-COUNT, WS-
+      *                    TOTAL-DIFF AND WS-REJECT-COUNT THROUGH
+      *                    BSWCKPT SO A RESTARTED RUN'S TRAILER AND
+      *                    INTERFACE EXTRACT STILL REFLECT THE WHOLE
+      *                    DAY, OPENING BSWRPT/BSWREJ EXTEND RATHER
+      *                    THAN OUTPUT WHEN RESUMING PAST A
+      *                    CHECKPOINT.  THE CHECKPOINT'S RUN DATE IS
+      *                    NOW VALIDATED AGAINST TODAY'S BEFORE IT IS
+      *                    TRUSTED, SO AN UNRELATED BSWIN FILE CANNOT
+      *                    BE SKIPPED INTO BY A STALE CHECKPOINT.
+      *                    EDIT-PAIR-RTN NOW REJECTS A ZERO-LENGTH
+      *                    WS-A/WS-B PAIR INSTEAD OF PASSING IT,
+      *                    MATCHING THE GUARD IN BSWENTRY'S
+      *                    EDIT-ENTRY-RTN.
+      *    08-09-2026  QS  BSWIN IS NOW EMPTIED (OPEN OUTPUT/CLOSE)
+      *                    AFTER A CLEAN COMPLETION SO A PAIR QUEUED
+      *                    BY BSWENTRY IS PICKED UP BY THE BATCH RUN
+      *                    EXACTLY ONCE INSTEAD OF BEING REPROCESSED
+      *                    ON EVERY SUBSEQUENT DAY'S RUN.  ADDED
+      *                    CHECK-TRAILING-RTN TO CATCH AN EMBEDDED
+      *                    SPACE FOLLOWED BY MORE DATA IN WS-A/WS-B -
+      *                    PREVIOUSLY ONLY THE CHARACTERS BEFORE THE
+      *                    FIRST SPACE WERE EVER VALIDATED OR COMPARED.
+      *                    TIGHTENED THE REPORT DETAIL/TRAILER LINE
+      *                    AND REJECT-REASON FILLER WIDTHS TO MATCH
+      *                    THEIR LITERALS EXACTLY.
+      *    08-09-2026  QS  WIDENED WS-RPT-TOTAL-DIFF TO NINE DIGITS
+      *                    TO MATCH WS-TOTAL-DIFF/BSW-IFC-TOTAL-SWAPS/
+      *                    BSW-CKPT-TOTAL-DIFF - THE SIX-DIGIT EDITED
+      *                    FIELD WAS SILENTLY DROPPING HIGH-ORDER
+      *                    DIGITS ON A DAY'S TOTAL OVER 999,999.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT BSW-INPUT-FILE   ASSIGN TO BSWIN
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BSW-REPORT-FILE  ASSIGN TO BSWRPT
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BSW-REJECT-FILE  ASSIGN TO BSWREJ
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BSW-AUDIT-FILE   ASSIGN TO BSWAUD
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BSW-CKPT-FILE    ASSIGN TO BSWCKPT
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT BSW-HIST-FILE    ASSIGN TO BSWHIST
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS BSW-HIST-KEY
+                                    FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT BSW-IFC-FILE     ASSIGN TO BSWIFC
+                                    ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  BSW-INPUT-FILE.
+           COPY BSWPAIR.
+
+       FD  BSW-REPORT-FILE.
+       01  BSW-REPORT-REC           PIC X(80).
+
+       FD  BSW-REJECT-FILE.
+           COPY BSWREJ.
+
+       FD  BSW-AUDIT-FILE.
+           COPY BSWAUD.
+
+       FD  BSW-CKPT-FILE.
+           COPY BSWCKPT.
+
+       FD  BSW-HIST-FILE.
+           COPY BSWHIST.
+
+       FD  BSW-IFC-FILE.
+           COPY BSWIFC.
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01 WS-INPUTS.
-          05 WS-A                  PIC X(10).
-          05 WS-B                  PIC X(10).
-       01 WS-VAR
+          05 WS-A                  PIC X(40).
+          05 WS-B                  PIC X(40).
+       01 WS-VAR.
           05 WS-INDEX-START        PIC 9(02).
-          05 WS-INDEX-END          PIC 9(2).
           05 WS-CHR-A              PIC X(1).
           05 WS-CHR-B              PIC X(1).
           05 WS-DIFF               PIC 9(2).
+          05 WS-LEN-A              PIC 9(02).
+          05 WS-LEN-B              PIC 9(02).
+          05 WS-CHK-INDEX          PIC 9(02).
+          05 WS-ONES-A             PIC 9(02).
+          05 WS-ONES-B             PIC 9(02).
+          05 WS-TRAIL-START        PIC 9(02).
+          05 WS-TRAIL-LEN          PIC 9(02).
+       01 WS-SWITCHES.
+          05 WS-EOF-SW             PIC X(1)         VALUE 'N'.
+             88 WS-EOF                              VALUE 'Y'.
+             88 WS-NOT-EOF                          VALUE 'N'.
+          05 WS-VALID-SW           PIC X(1)         VALUE 'Y'.
+             88 WS-PAIR-VALID                        VALUE 'Y'.
+             88 WS-PAIR-INVALID                      VALUE 'N'.
+       01 WS-COUNTERS.
+          05 WS-REC-COUNT          PIC 9(06)        VALUE ZERO.
+          05 WS-TOTAL-DIFF         PIC 9(08)        VALUE ZERO.
+          05 WS-REJECT-COUNT       PIC 9(06)        VALUE ZERO.
+       01 WS-AUDIT-INFO.
+          05 WS-OPERATOR-ID        PIC X(08).
+          05 WS-RUN-DATE           PIC 9(08).
+          05 WS-RUN-TIME           PIC 9(08).
+       01 WS-CKPT-INFO.
+          05 WS-CKPT-FILE-STATUS   PIC X(02).
+          05 WS-INPUT-REC-NO       PIC 9(08)        VALUE ZERO.
+          05 WS-CKPT-LAST-REC-NO   PIC 9(08)        VALUE ZERO.
+          05 WS-CKPT-INTERVAL      PIC 9(04)        VALUE 50.
+          05 WS-CKPT-QUOTIENT      PIC 9(08).
+          05 WS-CKPT-REMAINDER     PIC 9(04).
+       01 WS-HIST-INFO.
+          05 WS-HIST-FILE-STATUS   PIC X(02).
+       01 WS-RPT-DETAIL-LINE.
+          05 FILLER                PIC X(05)        VALUE 'PAIR '.
+          05 WS-RPT-PAIR-ID        PIC ZZZZZ9.
+          05 FILLER                PIC X(10)        VALUE '  DIFF  = '.
+          05 WS-RPT-DIFF           PIC ZZ9.
+          05 FILLER                PIC X(56)        VALUE SPACES.
+       01 WS-RPT-TRAILER-LINE.
+          05 FILLER                PIC X(20)        VALUE
+             'RECORDS PROCESSED = '.
+          05 WS-RPT-REC-COUNT      PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(12)        VALUE
+             '  REJECTS = '.
+          05 WS-RPT-REJECT-COUNT   PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(17)        VALUE
+             '  TOTAL SWAPS =  '.
+          05 WS-RPT-TOTAL-DIFF     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                PIC X(06)        VALUE SPACES.
       ******************************************************************
        PROCEDURE                   DIVISION.
-           ACCEPT WS-A.
-           ACCEPT WS-B.
+           ACCEPT WS-OPERATOR-ID.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM READ-CHECKPOINT-RTN.
+           OPEN INPUT  BSW-INPUT-FILE.
+           PERFORM OPEN-REPORT-FILES-RTN.
+           OPEN EXTEND BSW-AUDIT-FILE.
+           OPEN OUTPUT BSW-IFC-FILE.
+           PERFORM OPEN-HISTORY-RTN.
+           PERFORM READ-PAIR-RTN.
+           PERFORM SKIP-TO-CHECKPOINT-RTN.
       ******************************************************************
        MAIN-RTN.
-           PERFORM CMP-CHR VARYING WS-INDEX-START 
-     -     FROM 1 BY 1 UNTIL WS-INDEX-START=9.
-           DIVIDE WS-DIFF INTO 2 GIVING WS-DIFF.
-           DISPLAY WS-DIFF.
+           PERFORM PROCESS-PAIR-RTN UNTIL WS-EOF.
+           PERFORM WRITE-TRAILER-RTN.
+           PERFORM WRITE-INTERFACE-RTN.
+           PERFORM RESET-CHECKPOINT-RTN.
+           CLOSE BSW-INPUT-FILE.
+           PERFORM EMPTY-INPUT-QUEUE-RTN.
+           CLOSE BSW-REPORT-FILE.
+           CLOSE BSW-REJECT-FILE.
+           CLOSE BSW-AUDIT-FILE.
+           CLOSE BSW-HIST-FILE.
+           CLOSE BSW-IFC-FILE.
 
        MAIN-EXT.
            STOP RUN.
-       
+
+       EMPTY-INPUT-QUEUE-RTN.
+           OPEN OUTPUT BSW-INPUT-FILE.
+           CLOSE BSW-INPUT-FILE.
+
+       READ-PAIR-RTN.
+           READ BSW-INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-REC-NO
+           END-READ.
+
+       READ-CHECKPOINT-RTN.
+           MOVE ZERO TO WS-CKPT-LAST-REC-NO.
+           OPEN INPUT BSW-CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ BSW-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BSW-CKPT-RUN-DATE = WS-RUN-DATE
+                           MOVE BSW-CKPT-LAST-REC-NO
+                               TO WS-CKPT-LAST-REC-NO
+                           MOVE BSW-CKPT-REC-COUNT    TO WS-REC-COUNT
+                           MOVE BSW-CKPT-TOTAL-DIFF   TO WS-TOTAL-DIFF
+                           MOVE BSW-CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       END-IF
+               END-READ
+               CLOSE BSW-CKPT-FILE
+           END-IF.
+
+       OPEN-REPORT-FILES-RTN.
+           IF WS-CKPT-LAST-REC-NO > ZERO
+               OPEN EXTEND BSW-REPORT-FILE
+               OPEN EXTEND BSW-REJECT-FILE
+           ELSE
+               OPEN OUTPUT BSW-REPORT-FILE
+               OPEN OUTPUT BSW-REJECT-FILE
+           END-IF.
+
+       OPEN-HISTORY-RTN.
+           OPEN I-O BSW-HIST-FILE.
+           IF WS-HIST-FILE-STATUS = '35'
+               OPEN OUTPUT BSW-HIST-FILE
+               CLOSE BSW-HIST-FILE
+               OPEN I-O BSW-HIST-FILE
+           END-IF.
+
+       SKIP-TO-CHECKPOINT-RTN.
+           PERFORM READ-PAIR-RTN
+               UNTIL WS-EOF OR WS-INPUT-REC-NO > WS-CKPT-LAST-REC-NO.
+
+       WRITE-CHECKPOINT-RTN.
+           MOVE WS-OPERATOR-ID  TO BSW-CKPT-JOB-ID.
+           MOVE WS-RUN-DATE     TO BSW-CKPT-RUN-DATE.
+           MOVE WS-INPUT-REC-NO TO BSW-CKPT-LAST-REC-NO.
+           MOVE WS-REC-COUNT    TO BSW-CKPT-REC-COUNT.
+           MOVE WS-TOTAL-DIFF   TO BSW-CKPT-TOTAL-DIFF.
+           MOVE WS-REJECT-COUNT TO BSW-CKPT-REJECT-COUNT.
+           OPEN OUTPUT BSW-CKPT-FILE.
+           WRITE BSW-CKPT-REC.
+           CLOSE BSW-CKPT-FILE.
+
+       RESET-CHECKPOINT-RTN.
+           MOVE WS-OPERATOR-ID TO BSW-CKPT-JOB-ID.
+           MOVE WS-RUN-DATE    TO BSW-CKPT-RUN-DATE.
+           MOVE ZERO           TO BSW-CKPT-LAST-REC-NO.
+           MOVE ZERO           TO BSW-CKPT-REC-COUNT.
+           MOVE ZERO           TO BSW-CKPT-TOTAL-DIFF.
+           MOVE ZERO           TO BSW-CKPT-REJECT-COUNT.
+           OPEN OUTPUT BSW-CKPT-FILE.
+           WRITE BSW-CKPT-REC.
+           CLOSE BSW-CKPT-FILE.
+
+       PROCESS-PAIR-RTN.
+           MOVE BSW-PAIR-A TO WS-A.
+           MOVE BSW-PAIR-B TO WS-B.
+           MOVE ZERO TO WS-DIFF.
+           PERFORM EDIT-PAIR-RTN.
+           IF WS-PAIR-VALID
+               PERFORM CMP-CHR VARYING WS-INDEX-START
+     -             FROM 1 BY 1 UNTIL WS-INDEX-START > WS-LEN-A
+               DIVIDE WS-DIFF BY 2 GIVING WS-DIFF
+               DISPLAY WS-DIFF
+               ADD 1 TO WS-REC-COUNT
+               ADD WS-DIFF TO WS-TOTAL-DIFF
+               PERFORM WRITE-DETAIL-RTN
+           ELSE
+               PERFORM WRITE-REJECT-RTN
+           END-IF.
+           PERFORM WRITE-AUDIT-RTN.
+           PERFORM WRITE-HISTORY-RTN.
+           DIVIDE WS-INPUT-REC-NO BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM WRITE-CHECKPOINT-RTN
+           END-IF.
+           PERFORM READ-PAIR-RTN.
+
+       EDIT-PAIR-RTN.
+           SET WS-PAIR-VALID TO TRUE.
+           MOVE ZERO TO WS-LEN-A WS-LEN-B.
+           INSPECT WS-A TALLYING WS-LEN-A FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           INSPECT WS-B TALLYING WS-LEN-B FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           IF WS-LEN-A = ZERO OR WS-LEN-A NOT EQUAL WS-LEN-B
+               SET WS-PAIR-INVALID TO TRUE
+               SET BSW-REJ-LENGTH-MISMATCH TO TRUE
+               MOVE 'A/B UNEQUAL OR ZERO LENGTH'
+                   TO BSW-REJ-REASON-TXT
+           ELSE
+               PERFORM CHECK-CHR-RTN VARYING WS-CHK-INDEX
+     -             FROM 1 BY 1 UNTIL WS-CHK-INDEX > WS-LEN-A
+               IF WS-PAIR-VALID
+                   PERFORM CHECK-TRAILING-RTN
+               END-IF
+           END-IF.
+           IF WS-PAIR-VALID
+               PERFORM PARITY-CHECK-RTN
+           END-IF.
+
+       CHECK-CHR-RTN.
+           MOVE WS-A(WS-CHK-INDEX:1) TO WS-CHR-A.
+           MOVE WS-B(WS-CHK-INDEX:1) TO WS-CHR-B.
+           IF WS-CHR-A NOT = '0' AND WS-CHR-A NOT = '1'
+               IF WS-PAIR-VALID
+                   SET WS-PAIR-INVALID TO TRUE
+                   SET BSW-REJ-INVALID-CHAR-A TO TRUE
+                   MOVE 'WS-A HAS A NON-BINARY CHAR'
+                       TO BSW-REJ-REASON-TXT
+               END-IF
+           END-IF.
+           IF WS-CHR-B NOT = '0' AND WS-CHR-B NOT = '1'
+               IF WS-PAIR-VALID
+                   SET WS-PAIR-INVALID TO TRUE
+                   SET BSW-REJ-INVALID-CHAR-B TO TRUE
+                   MOVE 'WS-B HAS A NON-BINARY CHAR'
+                       TO BSW-REJ-REASON-TXT
+               END-IF
+           END-IF.
+
+       CHECK-TRAILING-RTN.
+           IF WS-LEN-A < 40
+               ADD 1 TO WS-LEN-A GIVING WS-TRAIL-START
+               SUBTRACT WS-LEN-A FROM 40 GIVING WS-TRAIL-LEN
+               IF WS-A(WS-TRAIL-START:WS-TRAIL-LEN) NOT = SPACES
+                   SET WS-PAIR-INVALID TO TRUE
+                   SET BSW-REJ-INVALID-CHAR-A TO TRUE
+                   MOVE 'WS-A HAS DATA PAST A SPACE'
+                       TO BSW-REJ-REASON-TXT
+               END-IF
+           END-IF.
+           IF WS-PAIR-VALID AND WS-LEN-B < 40
+               ADD 1 TO WS-LEN-B GIVING WS-TRAIL-START
+               SUBTRACT WS-LEN-B FROM 40 GIVING WS-TRAIL-LEN
+               IF WS-B(WS-TRAIL-START:WS-TRAIL-LEN) NOT = SPACES
+                   SET WS-PAIR-INVALID TO TRUE
+                   SET BSW-REJ-INVALID-CHAR-B TO TRUE
+                   MOVE 'WS-B HAS DATA PAST A SPACE'
+                       TO BSW-REJ-REASON-TXT
+               END-IF
+           END-IF.
+
+       PARITY-CHECK-RTN.
+           MOVE ZERO TO WS-ONES-A WS-ONES-B.
+           INSPECT WS-A(1:WS-LEN-A) TALLYING WS-ONES-A FOR ALL '1'.
+           INSPECT WS-B(1:WS-LEN-B) TALLYING WS-ONES-B FOR ALL '1'.
+           IF WS-ONES-A NOT EQUAL WS-ONES-B
+               SET WS-PAIR-INVALID TO TRUE
+               SET BSW-REJ-NOT-CONVERTIBLE TO TRUE
+               MOVE 'NOT CONVERTIBLE - 1S/0S DIFFER'
+                   TO BSW-REJ-REASON-TXT
+           END-IF.
+
+       WRITE-DETAIL-RTN.
+           MOVE BSW-PAIR-ID TO WS-RPT-PAIR-ID.
+           MOVE WS-DIFF     TO WS-RPT-DIFF.
+           WRITE BSW-REPORT-REC FROM WS-RPT-DETAIL-LINE.
+
+       WRITE-REJECT-RTN.
+           MOVE BSW-PAIR-ID TO BSW-REJ-PAIR-ID.
+           MOVE WS-A        TO BSW-REJ-PAIR-A.
+           MOVE WS-B        TO BSW-REJ-PAIR-B.
+           ADD 1 TO WS-REJECT-COUNT.
+           DISPLAY 'REJECTED PAIR ' BSW-REJ-PAIR-ID
+               ' - ' BSW-REJ-REASON-TXT.
+           WRITE BSW-REJECT-REC.
+
+       WRITE-AUDIT-RTN.
+           MOVE WS-RUN-DATE     TO BSW-AUD-RUN-DATE.
+           MOVE WS-RUN-TIME     TO BSW-AUD-RUN-TIME.
+           MOVE WS-OPERATOR-ID  TO BSW-AUD-OPERATOR-ID.
+           MOVE BSW-PAIR-ID     TO BSW-AUD-PAIR-ID.
+           MOVE WS-A            TO BSW-AUD-PAIR-A.
+           MOVE WS-B            TO BSW-AUD-PAIR-B.
+           IF WS-PAIR-VALID
+               MOVE WS-DIFF     TO BSW-AUD-DIFF
+               SET BSW-AUD-ACCEPTED TO TRUE
+           ELSE
+               MOVE ZERO        TO BSW-AUD-DIFF
+               SET BSW-AUD-REJECTED TO TRUE
+           END-IF.
+           WRITE BSW-AUDIT-REC.
+
+       WRITE-HISTORY-RTN.
+           MOVE BSW-PAIR-ID     TO BSW-HIST-PAIR-ID.
+           MOVE WS-RUN-DATE     TO BSW-HIST-RUN-DATE.
+           MOVE WS-A            TO BSW-HIST-PAIR-A.
+           MOVE WS-B            TO BSW-HIST-PAIR-B.
+           IF WS-PAIR-VALID
+               MOVE WS-DIFF     TO BSW-HIST-DIFF
+               SET BSW-HIST-ACCEPTED TO TRUE
+           ELSE
+               MOVE ZERO        TO BSW-HIST-DIFF
+               SET BSW-HIST-REJECTED TO TRUE
+           END-IF.
+           WRITE BSW-HIST-REC
+               INVALID KEY
+                   DISPLAY 'DUPLICATE HISTORY KEY FOR PAIR '
+                       BSW-HIST-PAIR-ID
+           END-WRITE.
+
+       WRITE-TRAILER-RTN.
+           MOVE WS-REC-COUNT    TO WS-RPT-REC-COUNT.
+           MOVE WS-REJECT-COUNT TO WS-RPT-REJECT-COUNT.
+           MOVE WS-TOTAL-DIFF   TO WS-RPT-TOTAL-DIFF.
+           WRITE BSW-REPORT-REC FROM WS-RPT-TRAILER-LINE.
+
+       WRITE-INTERFACE-RTN.
+           MOVE WS-RUN-DATE     TO BSW-IFC-RUN-DATE.
+           MOVE WS-REC-COUNT    TO BSW-IFC-PAIR-COUNT.
+           MOVE WS-TOTAL-DIFF   TO BSW-IFC-TOTAL-SWAPS.
+           MOVE WS-REJECT-COUNT TO BSW-IFC-REJECT-COUNT.
+           WRITE BSW-IFC-REC.
+
        CMP-CHR.
-           MOVE WS-INDEX-START TO WS-INDEX-END.
-           ADD 1 TO WS-INDEX-END.
-           MOVE WS-A(WS-INDEX-START:WS-INDEX-END) TO WS-CHR-A.
-           MOVE WS-B(WS-INDEX-START:WS-INDEX-END) TO WS-CHR-B.
-           DISPLAY "COMPARING " WS-CHR-A " WITH " WS-CHR-B.
+           MOVE WS-A(WS-INDEX-START:1) TO WS-CHR-A.
+           MOVE WS-B(WS-INDEX-START:1) TO WS-CHR-B.
+           DISPLAY 'COMPARING ' WS-CHR-A ' WITH ' WS-CHR-B.
            IF WS-CHR-A NOT EQUAL WS-CHR-B AND WS-CHR-A > SPACE
                ADD 1 TO WS-DIFF
-               DISPLAY "SEEMS DIFF"
+               DISPLAY 'SEEMS DIFF'
            END-IF.
